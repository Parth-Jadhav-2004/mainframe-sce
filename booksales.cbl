@@ -8,64 +8,362 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS FILE-STATUS-CODE.
 
+           SELECT BOOKMAST ASSIGN TO 'BOOKMAST.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MASTER-STATUS-CODE.
+
+           SELECT BOOKRPT ASSIGN TO 'BOOKRPT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-STATUS-CODE.
+
+           SELECT BOOKCKPT ASSIGN TO 'BOOKCKPT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-STATUS-CODE.
+
+           SELECT BOOKEXTR ASSIGN TO 'BOOKEXTR.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXTRACT-STATUS-CODE.
+
+           SELECT BOOKAUD ASSIGN TO 'BOOKAUD.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-STATUS-CODE.
+
        DATA DIVISION.
        FILE SECTION.
        FD BOOKSALES.
        01 BOOK-RECORD.
            05 BOOK-NUMBER        PIC X(5).
            05 BOOK-NAME          PIC X(20).
-           05 COPIES-SOLD        PIC 9(4).D
+           05 COPIES-SOLD        PIC 9(4).
            05 SALE-STATUS        PIC X.
+           05 SALE-DATE          PIC 9(8).
+
+       FD BOOKMAST.
+       01 MASTER-RECORD.
+           05 MASTER-REC-BOOK-NUMBER   PIC X(5).
+           05 MASTER-REC-BOOK-NAME     PIC X(20).
+
+       FD BOOKRPT.
+       01 REPORT-RECORD          PIC X(80).
+
+       FD BOOKCKPT.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-REC-TYPE           PIC X.
+               88 CKPT-TYPE-CONTROL   VALUE 'H'.
+               88 CKPT-TYPE-BOOK      VALUE 'B'.
+               88 CKPT-TYPE-PERIOD    VALUE 'P'.
+               88 CKPT-TYPE-STATUS    VALUE 'S'.
+               88 CKPT-TYPE-COMPLETE  VALUE 'C'.
+           05 CKPT-RECORDS-READ       PIC 9(9).
+           05 CKPT-RECORDS-ACCEPTED   PIC 9(9).
+           05 CKPT-COPIES-IN          PIC 9(9).
+           05 CKPT-REJECTED-CAP       PIC 9(5).
+           05 CKPT-REJECTED-PERIOD    PIC 9(5).
+           05 CKPT-MASTER-REJECTED    PIC 9(9).
+           05 CKPT-BOOK-NUMBER        PIC X(5).
+           05 CKPT-BOOK-NAME          PIC X(20).
+           05 CKPT-COPIES             PIC 9(9).
+           05 CKPT-PERIOD-CODE        PIC 9(6).
+           05 CKPT-SALE-STATUS-CODE   PIC X.
+           05 CKPT-STATUS-REC-COUNT   PIC 9(7).
+
+       FD BOOKEXTR.
+       01 EXTRACT-RECORD         PIC X(80).
+
+       FD BOOKAUD.
+       01 AUDIT-RECORD           PIC X(100).
 
        WORKING-STORAGE SECTION.
        01 FILE-STATUS-CODE       PIC XX.
+       01 MASTER-STATUS-CODE     PIC XX.
+       01 REPORT-STATUS-CODE     PIC XX.
+       01 CKPT-FILE-STATUS-CODE  PIC XX.
+       01 EXTRACT-STATUS-CODE    PIC XX.
+       01 AUDIT-STATUS-CODE      PIC XX.
        01 EOF-FLAG               PIC X VALUE 'N'.
            88 END-OF-FILE        VALUE 'Y'.
 
+      *    Set when a genuine BOOKSALES.DAT I/O error (as opposed to
+      *    normal end-of-file) is detected, so MAIN-PARA stops the run
+      *    instead of reporting off a partially-read file.
+       01 RUN-STATUS-SWITCH      PIC X VALUE 'N'.
+           88 ABNORMAL-TERMINATION VALUE 'Y'.
+
+      *    Lifetime totals, one entry per distinct BOOK-NUMBER.  Sized
+      *    well past the current catalog; TABLE-ENTRY-COUNT is checked
+      *    against MAX-BOOK-ENTRIES on every insert so a catalog that
+      *    outgrows this again is reported, not silently dropped.
+       01 MAX-BOOK-ENTRIES       PIC 9(5) VALUE 5000.
+       01 CAPACITY-WARN-LEVEL    PIC 9(5) VALUE 4500.
+       01 TABLE-ENTRY-COUNT      PIC 9(5) VALUE ZERO.
+       01 CAPACITY-WARNED-FLAG   PIC X VALUE 'N'.
+           88 CAPACITY-WARNED    VALUE 'Y'.
+       01 REJECTED-CAPACITY-COUNT PIC 9(5) VALUE ZERO.
+
        01 BOOK-TABLE.
-           05 BOOK-ENTRY OCCURS 100 TIMES INDEXED BY IDX.
+           05 BOOK-ENTRY OCCURS 5000 TIMES INDEXED BY IDX.
                10 ENTRY-BOOK-NUMBER   PIC X(5).
                10 ENTRY-BOOK-NAME     PIC X(20).
-               10 ENTRY-COPIES        PIC 9(5).
+               10 ENTRY-COPIES        PIC 9(7).
 
        01 MATCHED-FLAG           PIC X VALUE 'N'.
            88 MATCHED             VALUE 'Y'.
            88 NOT-MATCHED         VALUE 'N'.
 
-       01 I                      PIC 9(3).
-       01 J                      PIC 9(3).
-       01 START-J                PIC 9(3).
+      *    Set by ADD-TO-TABLE on every call so its caller knows
+      *    whether the record actually landed in BOOK-TABLE (updated
+      *    or newly inserted) or was turned away for capacity - a
+      *    caller that skips this check would count or carry forward
+      *    a record that was really dropped.
+       01 TABLE-INSERT-SWITCH    PIC X VALUE 'Y'.
+           88 TABLE-INSERT-OK     VALUE 'Y'.
+           88 TABLE-INSERT-FAILED VALUE 'N'.
+
+       01 I                      PIC 9(5).
+       01 J                      PIC 9(5).
+       01 START-J                PIC 9(5).
 
        01 TEMP-BOOK-NUMBER       PIC X(5).
        01 TEMP-BOOK-NAME         PIC X(20).
-       01 TEMP-COPIES            PIC 9(5).
+       01 TEMP-COPIES            PIC 9(7).
+
+      *    Monthly detail, keyed by BOOK-NUMBER within period
+      *    (YYYYMM).  Quarterly figures are rolled up from this
+      *    table at report time rather than tallied a second time
+      *    on the way in.  Sized to the same scale as BOOK-TABLE
+      *    (every distinct title, times every distinct month) with
+      *    the same capacity check on every insert.
+       01 PERIOD-TABLE.
+           05 PERIOD-ENTRY OCCURS 20000 TIMES INDEXED BY PDX.
+               10 PERIOD-CODE          PIC 9(6).
+               10 PERIOD-BOOK-NUMBER   PIC X(5).
+               10 PERIOD-BOOK-NAME     PIC X(20).
+               10 PERIOD-COPIES        PIC 9(7).
+       01 PERIOD-ENTRY-COUNT     PIC 9(5) VALUE ZERO.
+       01 MAX-PERIOD-ENTRIES     PIC 9(5) VALUE 20000.
+       01 REJECTED-PERIOD-COUNT  PIC 9(5) VALUE ZERO.
+
+       01 DISTINCT-PERIOD-TABLE.
+           05 DISTINCT-PERIOD OCCURS 100 TIMES INDEXED BY DPX.
+               10 DISTINCT-PERIOD-CODE PIC 9(6).
+       01 DISTINCT-PERIOD-COUNT  PIC 9(5) VALUE ZERO.
+       01 REJECTED-DISTINCT-PERIOD-COUNT PIC 9(5) VALUE ZERO.
+
+      *    Sized to MAX-PERIOD-ENTRIES - every (quarter, book) pair
+      *    that PERIOD-TABLE can hold rolls up into at most one
+      *    QUARTER-TABLE entry, so the two are kept at the same scale.
+       01 QUARTER-TABLE.
+           05 QUARTER-ENTRY OCCURS 20000 TIMES INDEXED BY QDX.
+               10 QUARTER-CODE          PIC X(6).
+               10 QUARTER-BOOK-NUMBER   PIC X(5).
+               10 QUARTER-BOOK-NAME     PIC X(20).
+               10 QUARTER-COPIES        PIC 9(7).
+       01 QUARTER-ENTRY-COUNT    PIC 9(5) VALUE ZERO.
+       01 MAX-QUARTER-ENTRIES    PIC 9(5) VALUE 20000.
+       01 REJECTED-QUARTER-COUNT PIC 9(5) VALUE ZERO.
+
+       01 DISTINCT-QUARTER-TABLE.
+           05 DISTINCT-QUARTER OCCURS 50 TIMES INDEXED BY DQX.
+               10 DISTINCT-QUARTER-CODE PIC X(6).
+       01 DISTINCT-QUARTER-COUNT PIC 9(5) VALUE ZERO.
+       01 REJECTED-DISTINCT-QUARTER-COUNT PIC 9(5) VALUE ZERO.
+
+      *    Per-period working slice used to build one month's or one
+      *    quarter's ranking.  Sized to MAX-BOOK-ENTRIES since a
+      *    single period can in principle carry every title in the
+      *    catalog, and truncating here (before SORT-WORK-SLICE-TABLE
+      *    runs) would silently drop titles out of ranked order
+      *    instead of by rank.
+       01 WORK-SLICE-TABLE.
+           05 WORK-SLICE-ENTRY OCCURS 5000 TIMES INDEXED BY WDX.
+               10 SLICE-BOOK-NUMBER    PIC X(5).
+               10 SLICE-BOOK-NAME      PIC X(20).
+               10 SLICE-COPIES         PIC 9(7).
+       01 WORK-SLICE-COUNT       PIC 9(5) VALUE ZERO.
+       01 MAX-WORK-SLICE-ENTRIES PIC 9(5) VALUE 5000.
+       01 REJECTED-SLICE-COUNT   PIC 9(5) VALUE ZERO.
+
+       01 CURRENT-QUARTER-CODE   PIC X(6).
+       01 CURRENT-YEAR           PIC 9(4).
+       01 CURRENT-MONTH          PIC 9(2).
+       01 CURRENT-QTR-DIGIT      PIC 9(1).
+       01 TEMP-PERIOD-CODE       PIC 9(6).
+       01 QTR-DIVIDE-QUOTIENT    PIC 9(9).
+       01 QTR-DIVIDE-REMAINDER   PIC 9(5).
 
-       PROCEDURE DIVISION.
+       01 RUN-DATE               PIC 9(8).
+
+       01 REPORT-LINE            PIC X(80).
+       01 EXTRACT-LINE           PIC X(80).
+       01 AUDIT-LINE             PIC X(100).
+       01 RANK-DISPLAY           PIC ZZZZ9.
+       01 COPIES-DISPLAY         PIC Z,ZZZ,ZZ9.
+
+      *    Control totals for the post-build balancing check.
+       01 RECORDS-READ-COUNT     PIC 9(9) VALUE ZERO.
+       01 RECORDS-ACCEPTED-COUNT PIC 9(9) VALUE ZERO.
+       01 COPIES-IN-TOTAL        PIC 9(9) VALUE ZERO.
+       01 COPIES-OUT-TOTAL       PIC 9(9) VALUE ZERO.
+
+      *    Tally of every SALE-STATUS value seen, whether or not it
+      *    qualifies for ADD-TO-TABLE.
+       01 STATUS-TABLE.
+           05 STATUS-ENTRY OCCURS 20 TIMES INDEXED BY SDX.
+               10 STATUS-CODE-VALUE   PIC X.
+               10 STATUS-REC-COUNT    PIC 9(7).
+               10 STATUS-COPY-COUNT   PIC 9(9).
+       01 STATUS-ENTRY-COUNT     PIC 9(5) VALUE ZERO.
+       01 REJECTED-STATUS-COUNT  PIC 9(5) VALUE ZERO.
+
+      *    Title master - loaded once, searched for every accepted
+      *    sales record so a bad BOOK-NUMBER or a misspelled
+      *    BOOK-NAME on the transaction never creates a second,
+      *    phantom entry for a title already on file.  The master
+      *    covers the whole catalog, not just titles that sold, so
+      *    it is sized past BOOK-TABLE with the same capacity check
+      *    on every load rather than letting titles past the limit
+      *    go invisible to VALIDATE-AGAINST-MASTER-PARA's SEARCH ALL.
+       01 MASTER-TABLE.
+           05 MASTER-ENTRY OCCURS 10000 TIMES
+                   ASCENDING KEY IS MAST-BOOK-NUMBER
+                   INDEXED BY MIDX.
+               10 MAST-BOOK-NUMBER   PIC X(5).
+               10 MAST-BOOK-NAME     PIC X(20).
+       01 MASTER-COUNT           PIC 9(5) VALUE ZERO.
+       01 MAX-MASTER-ENTRIES     PIC 9(5) VALUE 10000.
+       01 REJECTED-MASTER-LOAD-COUNT PIC 9(5) VALUE ZERO.
+
+       01 BOOK-VALID-SWITCH      PIC X VALUE 'Y'.
+           88 BOOK-IS-VALID      VALUE 'Y'.
+           88 BOOK-IS-INVALID    VALUE 'N'.
+       01 EXCEPTION-TEXT         PIC X(20).
+
+      *    Count of SALE-STATUS = 'N' records that passed the status
+      *    filter but were then excluded because BOOK-NUMBER wasn't on
+      *    BOOKMAST.DAT - tracked separately from
+      *    REJECTED-CAPACITY-COUNT so STATUS-BREAKDOWN-PARA can show
+      *    where every 'N' record actually ended up.
+       01 MASTER-REJECTED-COUNT  PIC 9(9) VALUE ZERO.
+
+      *    Restart / checkpoint controls.  A checkpoint snapshots the
+      *    full accumulator state - not just the record count - so a
+      *    restart resumes the running totals instead of just the
+      *    file position.
+       01 CHECKPOINT-INTERVAL    PIC 9(5) VALUE 500.
+       01 CKPT-DIVIDE-QUOTIENT   PIC 9(9).
+       01 CKPT-DIVIDE-REMAINDER  PIC 9(5).
+       01 RESTART-SKIP-COUNT     PIC 9(9) VALUE ZERO.
+
+      *    Physical records read by THIS execution, starting at zero
+      *    every run regardless of where a restart resumes.  This is
+      *    what gets compared against RESTART-SKIP-COUNT; the
+      *    cumulative RECORDS-READ-COUNT (restored from the checkpoint
+      *    on a restart) only advances once the physical count passes
+      *    the skip point, or a resumed run would reprocess and
+      *    double-count every record already in the restored tables.
+       01 PHYSICAL-READ-COUNT    PIC 9(9) VALUE ZERO.
+
+      *    Top-N reporting cutoff - defaults to 10 when no PARM is
+      *    supplied so existing JCL keeps working unchanged.
+       01 TOP-N-COUNT            PIC 9(3) VALUE 10.
+       01 TOP-N-NUMERIC          PIC 9(3)V9(2).
+       01 TOP-N-DISPLAY          PIC ZZ9.
+
+      *    PARM-LENGTH is the length the OS/caller reports and is not
+      *    trustworthy as a bound on its own; PARM-USE-LENGTH clamps
+      *    it to the declared size of PARM-TEXT before it is ever used
+      *    as a reference-modification length, so an oversized PARM
+      *    can't run past the end of the field.
+       01 PARM-USE-LENGTH       PIC 9(4) VALUE ZERO.
+
+       LINKAGE SECTION.
+       01 BATCH-PARM.
+           05 PARM-LENGTH        PIC S9(4) COMP.
+           05 PARM-TEXT          PIC X(20).
+
+       PROCEDURE DIVISION USING BATCH-PARM.
        MAIN-PARA.
+           IF PARM-LENGTH > 0
+               IF PARM-LENGTH > 20
+                   MOVE 20 TO PARM-USE-LENGTH
+               ELSE
+                   MOVE PARM-LENGTH TO PARM-USE-LENGTH
+               END-IF
+               COMPUTE TOP-N-NUMERIC =
+                   FUNCTION NUMVAL(PARM-TEXT(1:PARM-USE-LENGTH))
+               MOVE TOP-N-NUMERIC TO TOP-N-COUNT
+           END-IF
+
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD
+
+           PERFORM READ-CHECKPOINT-PARA
+
+      *    A restart run must not truncate away the prior run's audit
+      *    trail - that includes the very I/O-error line that may have
+      *    justified the restart - so BOOKAUD is only opened fresh
+      *    (OUTPUT) on a first run and extended on a restart.
+           IF RESTART-SKIP-COUNT > 0
+               OPEN EXTEND BOOKAUD
+           ELSE
+               OPEN OUTPUT BOOKAUD
+           END-IF
+           MOVE SPACES TO AUDIT-LINE
+           STRING 'AUDIT TRAIL - RUN DATE: ' RUN-DATE INTO AUDIT-LINE
+           WRITE AUDIT-RECORD FROM AUDIT-LINE
+
+           PERFORM LOAD-MASTER-FILE-PARA
+
            OPEN INPUT BOOKSALES
            PERFORM UNTIL END-OF-FILE
                READ BOOKSALES
                    AT END
                        SET END-OF-FILE TO TRUE
                    NOT AT END
-                       IF SALE-STATUS = 'N'
-                           PERFORM ADD-TO-TABLE
+                       IF FILE-STATUS-CODE = '00'
+                           PERFORM PROCESS-ONE-RECORD-PARA
+                       ELSE
+                           PERFORM LOG-IO-ERROR-PARA
                        END-IF
                END-READ
            END-PERFORM
+           CLOSE BOOKSALES
+
+           IF ABNORMAL-TERMINATION
+               CLOSE BOOKAUD
+               DISPLAY 'BOOKSALES.DAT I/O ERROR - RUN TERMINATED'
+               DISPLAY 'SEE BOOKAUD.DAT FOR DETAILS'
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM WRITE-CHECKPOINT-COMPLETE-PARA
 
            PERFORM SORT-TABLE
 
-           DISPLAY "TOP 10 BESTSELLING BOOKS:"
+           PERFORM BALANCE-PARA
+           PERFORM STATUS-BREAKDOWN-PARA
+
+           MOVE TOP-N-COUNT TO TOP-N-DISPLAY
+           DISPLAY "TOP " TOP-N-DISPLAY " BESTSELLING BOOKS:"
            DISPLAY "----------------------------------------"
-           PERFORM DISPLAY-TOP-10
+           PERFORM DISPLAY-TOP-N
+
+           PERFORM WRITE-REPORT-FILE-PARA
+           PERFORM WRITE-EXTRACT-FILE-PARA
+
+           PERFORM BUILD-DISTINCT-PERIOD-TABLE-PARA
+           PERFORM DISPLAY-MONTHLY-SECTIONS-PARA
+           PERFORM BUILD-QUARTER-TABLE-PARA
+           PERFORM DISPLAY-QUARTERLY-SECTIONS-PARA
+
+           CLOSE BOOKAUD
 
-           CLOSE BOOKSALES
            STOP RUN.
 
        ADD-TO-TABLE.
            SET NOT-MATCHED TO TRUE
-           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 100
+           SET TABLE-INSERT-OK TO TRUE
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > TABLE-ENTRY-COUNT
                IF ENTRY-BOOK-NUMBER(IDX) = BOOK-NUMBER
                    ADD COPIES-SOLD TO ENTRY-COPIES(IDX)
                    SET MATCHED TO TRUE
@@ -73,41 +371,765 @@
                END-IF
            END-PERFORM
            IF NOT MATCHED
-               PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 100
-                   IF ENTRY-BOOK-NUMBER(IDX) = SPACES
-                       MOVE BOOK-NUMBER TO ENTRY-BOOK-NUMBER(IDX)
-                       MOVE BOOK-NAME TO ENTRY-BOOK-NAME(IDX)
-                       MOVE COPIES-SOLD TO ENTRY-COPIES(IDX)
-                       EXIT PERFORM
+               IF TABLE-ENTRY-COUNT >= MAX-BOOK-ENTRIES
+                   SET TABLE-INSERT-FAILED TO TRUE
+                   PERFORM LOG-CAPACITY-EXCEEDED-PARA
+               ELSE
+                   ADD 1 TO TABLE-ENTRY-COUNT
+                   SET IDX TO TABLE-ENTRY-COUNT
+                   MOVE BOOK-NUMBER TO ENTRY-BOOK-NUMBER(IDX)
+                   MOVE BOOK-NAME TO ENTRY-BOOK-NAME(IDX)
+                   MOVE COPIES-SOLD TO ENTRY-COPIES(IDX)
+                   IF TABLE-ENTRY-COUNT >= CAPACITY-WARN-LEVEL
+                           AND NOT CAPACITY-WARNED
+                       DISPLAY 'WARNING: BOOK-TABLE AT '
+                           TABLE-ENTRY-COUNT ' OF ' MAX-BOOK-ENTRIES
+                           ' ENTRIES - APPROACHING CAPACITY'
+                       SET CAPACITY-WARNED TO TRUE
                    END-IF
-               END-PERFORM
+               END-IF
+           END-IF.
+
+       LOG-CAPACITY-EXCEEDED-PARA.
+           ADD 1 TO REJECTED-CAPACITY-COUNT
+           DISPLAY 'BOOK-TABLE FULL - BOOK-NUMBER=' BOOK-NUMBER
+               ' DROPPED'
+           MOVE SPACES TO AUDIT-LINE
+           STRING 'BOOK-TABLE FULL - BOOK-NUMBER=' BOOK-NUMBER
+               ' DROPPED AT RECORD COUNT=' RECORDS-READ-COUNT
+               INTO AUDIT-LINE
+           WRITE AUDIT-RECORD FROM AUDIT-LINE.
+
+       ADD-TO-PERIOD-TABLE.
+           SET NOT-MATCHED TO TRUE
+           PERFORM VARYING PDX FROM 1 BY 1
+                   UNTIL PDX > PERIOD-ENTRY-COUNT
+               IF PERIOD-CODE(PDX) = SALE-DATE(1:6)
+                       AND PERIOD-BOOK-NUMBER(PDX) = BOOK-NUMBER
+                   ADD COPIES-SOLD TO PERIOD-COPIES(PDX)
+                   SET MATCHED TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF NOT MATCHED
+               IF PERIOD-ENTRY-COUNT >= MAX-PERIOD-ENTRIES
+                   PERFORM LOG-PERIOD-CAPACITY-EXCEEDED-PARA
+               ELSE
+                   ADD 1 TO PERIOD-ENTRY-COUNT
+                   SET PDX TO PERIOD-ENTRY-COUNT
+                   MOVE SALE-DATE(1:6) TO PERIOD-CODE(PDX)
+                   MOVE BOOK-NUMBER TO PERIOD-BOOK-NUMBER(PDX)
+                   MOVE BOOK-NAME TO PERIOD-BOOK-NAME(PDX)
+                   MOVE COPIES-SOLD TO PERIOD-COPIES(PDX)
+               END-IF
            END-IF.
 
+       LOG-PERIOD-CAPACITY-EXCEEDED-PARA.
+           ADD 1 TO REJECTED-PERIOD-COUNT
+           DISPLAY 'PERIOD-TABLE FULL - BOOK-NUMBER=' BOOK-NUMBER
+               ' PERIOD=' SALE-DATE(1:6) ' DROPPED'
+           MOVE SPACES TO AUDIT-LINE
+           STRING 'PERIOD-TABLE FULL - BOOK-NUMBER=' BOOK-NUMBER
+               ' PERIOD=' SALE-DATE(1:6) ' DROPPED AT RECORD COUNT='
+               RECORDS-READ-COUNT
+               INTO AUDIT-LINE
+           WRITE AUDIT-RECORD FROM AUDIT-LINE.
+
        SORT-TABLE.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 99
-               COMPUTE START-J = I + 1
-               PERFORM VARYING J FROM START-J BY 1 UNTIL J > 100
-                   IF ENTRY-COPIES(J) > ENTRY-COPIES(I)
-                       MOVE ENTRY-BOOK-NUMBER(I) TO TEMP-BOOK-NUMBER
-                       MOVE ENTRY-BOOK-NAME(I) TO TEMP-BOOK-NAME
-                       MOVE ENTRY-COPIES(I) TO TEMP-COPIES
-
-                       MOVE ENTRY-BOOK-NUMBER(J) TO ENTRY-BOOK-NUMBER(I)
-                       MOVE ENTRY-BOOK-NAME(J) TO ENTRY-BOOK-NAME(I)
-                       MOVE ENTRY-COPIES(J) TO ENTRY-COPIES(I)
-
-                       MOVE TEMP-BOOK-NUMBER TO ENTRY-BOOK-NUMBER(J)
-                       MOVE TEMP-BOOK-NAME TO ENTRY-BOOK-NAME(J)
-                       MOVE TEMP-COPIES TO ENTRY-COPIES(J)
-                   END-IF
+           IF TABLE-ENTRY-COUNT > 1
+               PERFORM VARYING I FROM 1 BY 1
+                       UNTIL I > TABLE-ENTRY-COUNT - 1
+                   COMPUTE START-J = I + 1
+                   PERFORM VARYING J FROM START-J BY 1
+                           UNTIL J > TABLE-ENTRY-COUNT
+                       IF ENTRY-COPIES(J) > ENTRY-COPIES(I)
+                           MOVE ENTRY-BOOK-NUMBER(I) TO TEMP-BOOK-NUMBER
+                           MOVE ENTRY-BOOK-NAME(I) TO TEMP-BOOK-NAME
+                           MOVE ENTRY-COPIES(I) TO TEMP-COPIES
+
+                           MOVE ENTRY-BOOK-NUMBER(J) TO
+                               ENTRY-BOOK-NUMBER(I)
+                           MOVE ENTRY-BOOK-NAME(J) TO ENTRY-BOOK-NAME(I)
+                           MOVE ENTRY-COPIES(J) TO ENTRY-COPIES(I)
+
+                           MOVE TEMP-BOOK-NUMBER TO
+                               ENTRY-BOOK-NUMBER(J)
+                           MOVE TEMP-BOOK-NAME TO ENTRY-BOOK-NAME(J)
+                           MOVE TEMP-COPIES TO ENTRY-COPIES(J)
+                       END-IF
+                   END-PERFORM
                END-PERFORM
-           END-PERFORM.
+           END-IF.
+
+       SORT-WORK-SLICE-TABLE.
+           IF WORK-SLICE-COUNT > 1
+               PERFORM VARYING I FROM 1 BY 1
+                       UNTIL I > WORK-SLICE-COUNT - 1
+                   COMPUTE START-J = I + 1
+                   PERFORM VARYING J FROM START-J BY 1
+                           UNTIL J > WORK-SLICE-COUNT
+                       IF SLICE-COPIES(J) > SLICE-COPIES(I)
+                           MOVE SLICE-BOOK-NUMBER(I) TO TEMP-BOOK-NUMBER
+                           MOVE SLICE-BOOK-NAME(I) TO TEMP-BOOK-NAME
+                           MOVE SLICE-COPIES(I) TO TEMP-COPIES
 
-       DISPLAY-TOP-10.
-           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 10
+                           MOVE SLICE-BOOK-NUMBER(J) TO
+                               SLICE-BOOK-NUMBER(I)
+                           MOVE SLICE-BOOK-NAME(J) TO SLICE-BOOK-NAME(I)
+                           MOVE SLICE-COPIES(J) TO SLICE-COPIES(I)
+
+                           MOVE TEMP-BOOK-NUMBER TO
+                               SLICE-BOOK-NUMBER(J)
+                           MOVE TEMP-BOOK-NAME TO SLICE-BOOK-NAME(J)
+                           MOVE TEMP-COPIES TO SLICE-COPIES(J)
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+
+       DISPLAY-TOP-N.
+           PERFORM VARYING IDX FROM 1 BY 1
+                   UNTIL IDX > TOP-N-COUNT OR IDX > TABLE-ENTRY-COUNT
                IF ENTRY-BOOK-NUMBER(IDX) NOT = SPACES
                    DISPLAY ENTRY-BOOK-NUMBER(IDX) " | "
                            FUNCTION TRIM(ENTRY-BOOK-NAME(IDX)) " | "
                            "Copies Sold: " ENTRY-COPIES(IDX)
                END-IF
            END-PERFORM.
+
+       LOAD-MASTER-FILE-PARA.
+           OPEN INPUT BOOKMAST
+           IF MASTER-STATUS-CODE = '00'
+               MOVE 'N' TO EOF-FLAG
+               PERFORM UNTIL END-OF-FILE
+                   READ BOOKMAST
+                       AT END
+                           SET END-OF-FILE TO TRUE
+                       NOT AT END
+                           PERFORM LOAD-ONE-MASTER-ENTRY-PARA
+                   END-READ
+               END-PERFORM
+               MOVE 'N' TO EOF-FLAG
+               CLOSE BOOKMAST
+               PERFORM SORT-MASTER-TABLE
+           ELSE
+               DISPLAY 'BOOKMAST.DAT NOT AVAILABLE - STATUS='
+                   MASTER-STATUS-CODE ' - MASTER VALIDATION SKIPPED'
+           END-IF.
+
+      *    SEARCH ALL is a binary search - it requires MASTER-TABLE to
+      *    already be in ascending MAST-BOOK-NUMBER order.  BOOKMAST.DAT
+      *    is loaded in whatever order it arrives in, so the table is
+      *    put in order here before VALIDATE-AGAINST-MASTER-PARA ever
+      *    searches it.
+       SORT-MASTER-TABLE.
+           IF MASTER-COUNT > 1
+               PERFORM VARYING I FROM 1 BY 1
+                       UNTIL I > MASTER-COUNT - 1
+                   COMPUTE START-J = I + 1
+                   PERFORM VARYING J FROM START-J BY 1
+                           UNTIL J > MASTER-COUNT
+                       IF MAST-BOOK-NUMBER(J) < MAST-BOOK-NUMBER(I)
+                           MOVE MAST-BOOK-NUMBER(I) TO TEMP-BOOK-NUMBER
+                           MOVE MAST-BOOK-NAME(I) TO TEMP-BOOK-NAME
+
+                           MOVE MAST-BOOK-NUMBER(J) TO
+                               MAST-BOOK-NUMBER(I)
+                           MOVE MAST-BOOK-NAME(J) TO MAST-BOOK-NAME(I)
+
+                           MOVE TEMP-BOOK-NUMBER TO
+                               MAST-BOOK-NUMBER(J)
+                           MOVE TEMP-BOOK-NAME TO MAST-BOOK-NAME(J)
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+
+       LOAD-ONE-MASTER-ENTRY-PARA.
+           IF MASTER-COUNT >= MAX-MASTER-ENTRIES
+               PERFORM LOG-MASTER-LOAD-CAPACITY-EXCEEDED-PARA
+           ELSE
+               ADD 1 TO MASTER-COUNT
+               SET MIDX TO MASTER-COUNT
+               MOVE MASTER-REC-BOOK-NUMBER TO MAST-BOOK-NUMBER(MIDX)
+               MOVE MASTER-REC-BOOK-NAME TO MAST-BOOK-NAME(MIDX)
+           END-IF.
+
+       LOG-MASTER-LOAD-CAPACITY-EXCEEDED-PARA.
+           ADD 1 TO REJECTED-MASTER-LOAD-COUNT
+           DISPLAY 'MASTER-TABLE FULL - BOOK-NUMBER='
+               MASTER-REC-BOOK-NUMBER ' NOT LOADED FROM BOOKMAST.DAT'
+           MOVE SPACES TO AUDIT-LINE
+           STRING 'MASTER-TABLE FULL - BOOK-NUMBER='
+               MASTER-REC-BOOK-NUMBER
+               ' NOT LOADED FROM BOOKMAST.DAT AT MASTER RECORD='
+               MASTER-COUNT
+               INTO AUDIT-LINE
+           WRITE AUDIT-RECORD FROM AUDIT-LINE.
+
+       VALIDATE-AGAINST-MASTER-PARA.
+           SET BOOK-IS-VALID TO TRUE
+           IF MASTER-COUNT > 0
+               SEARCH ALL MASTER-ENTRY
+                   AT END
+                       MOVE 'NOT ON MASTER FILE' TO EXCEPTION-TEXT
+                       PERFORM LOG-MASTER-EXCEPTION-PARA
+                       SET BOOK-IS-INVALID TO TRUE
+                       ADD 1 TO MASTER-REJECTED-COUNT
+                   WHEN MAST-BOOK-NUMBER(MIDX) = BOOK-NUMBER
+                       IF MAST-BOOK-NAME(MIDX) NOT = BOOK-NAME
+                           MOVE 'TITLE MISMATCH' TO EXCEPTION-TEXT
+                           PERFORM LOG-MASTER-EXCEPTION-PARA
+                           MOVE MAST-BOOK-NAME(MIDX) TO BOOK-NAME
+                       END-IF
+               END-SEARCH
+           END-IF.
+
+       LOG-MASTER-EXCEPTION-PARA.
+           DISPLAY 'MASTER EXCEPTION: ' EXCEPTION-TEXT
+               ' BOOK-NUMBER=' BOOK-NUMBER ' BOOK-NAME=' BOOK-NAME
+               ' AT RECORD COUNT=' RECORDS-READ-COUNT
+           MOVE SPACES TO AUDIT-LINE
+           STRING 'MASTER EXCEPTION: ' EXCEPTION-TEXT
+               ' BOOK-NUMBER=' BOOK-NUMBER ' AT RECORD COUNT='
+               RECORDS-READ-COUNT
+               INTO AUDIT-LINE
+           WRITE AUDIT-RECORD FROM AUDIT-LINE.
+
+       PROCESS-ONE-RECORD-PARA.
+           ADD 1 TO PHYSICAL-READ-COUNT
+           IF PHYSICAL-READ-COUNT > RESTART-SKIP-COUNT
+               ADD 1 TO RECORDS-READ-COUNT
+               PERFORM CLASSIFY-STATUS-PARA
+               IF SALE-STATUS = 'N'
+                   PERFORM VALIDATE-AGAINST-MASTER-PARA
+                   IF BOOK-IS-VALID
+                       PERFORM ADD-TO-TABLE
+                       IF TABLE-INSERT-OK
+                           PERFORM ADD-TO-PERIOD-TABLE
+                           ADD 1 TO RECORDS-ACCEPTED-COUNT
+                           ADD COPIES-SOLD TO COPIES-IN-TOTAL
+                       END-IF
+                   END-IF
+               END-IF
+               PERFORM WRITE-CHECKPOINT-INTERVAL-PARA
+           END-IF.
+
+       LOG-IO-ERROR-PARA.
+           SET ABNORMAL-TERMINATION TO TRUE
+           SET END-OF-FILE TO TRUE
+           MOVE SPACES TO AUDIT-LINE
+           STRING 'I/O ERROR ON BOOKSALES.DAT - FILE STATUS='
+               FILE-STATUS-CODE ' AT RECORD COUNT=' RECORDS-READ-COUNT
+               INTO AUDIT-LINE
+           WRITE AUDIT-RECORD FROM AUDIT-LINE
+           DISPLAY 'I/O ERROR ON BOOKSALES.DAT - FILE STATUS='
+               FILE-STATUS-CODE ' AT RECORD COUNT=' RECORDS-READ-COUNT.
+
+       READ-CHECKPOINT-PARA.
+           MOVE ZERO TO RESTART-SKIP-COUNT
+           OPEN INPUT BOOKCKPT
+           IF CKPT-FILE-STATUS-CODE = '00'
+               MOVE 'N' TO EOF-FLAG
+               PERFORM UNTIL END-OF-FILE
+                   READ BOOKCKPT
+                       AT END
+                           SET END-OF-FILE TO TRUE
+                       NOT AT END
+                           PERFORM RESTORE-ONE-CHECKPOINT-RECORD-PARA
+                   END-READ
+               END-PERFORM
+               MOVE 'N' TO EOF-FLAG
+               CLOSE BOOKCKPT
+               IF RESTART-SKIP-COUNT > 0
+                   DISPLAY 'RESTARTING AFTER RECORD ' RESTART-SKIP-COUNT
+               END-IF
+           END-IF.
+
+       RESTORE-ONE-CHECKPOINT-RECORD-PARA.
+           EVALUATE TRUE
+               WHEN CKPT-TYPE-CONTROL
+                   MOVE CKPT-RECORDS-READ TO RESTART-SKIP-COUNT
+                   MOVE CKPT-RECORDS-READ TO RECORDS-READ-COUNT
+                   MOVE CKPT-RECORDS-ACCEPTED TO RECORDS-ACCEPTED-COUNT
+                   MOVE CKPT-COPIES-IN TO COPIES-IN-TOTAL
+                   MOVE CKPT-REJECTED-CAP TO REJECTED-CAPACITY-COUNT
+                   MOVE CKPT-REJECTED-PERIOD TO REJECTED-PERIOD-COUNT
+                   MOVE CKPT-MASTER-REJECTED TO MASTER-REJECTED-COUNT
+               WHEN CKPT-TYPE-BOOK
+                   ADD 1 TO TABLE-ENTRY-COUNT
+                   SET IDX TO TABLE-ENTRY-COUNT
+                   MOVE CKPT-BOOK-NUMBER TO ENTRY-BOOK-NUMBER(IDX)
+                   MOVE CKPT-BOOK-NAME TO ENTRY-BOOK-NAME(IDX)
+                   MOVE CKPT-COPIES TO ENTRY-COPIES(IDX)
+               WHEN CKPT-TYPE-PERIOD
+                   ADD 1 TO PERIOD-ENTRY-COUNT
+                   SET PDX TO PERIOD-ENTRY-COUNT
+                   MOVE CKPT-PERIOD-CODE TO PERIOD-CODE(PDX)
+                   MOVE CKPT-BOOK-NUMBER TO PERIOD-BOOK-NUMBER(PDX)
+                   MOVE CKPT-BOOK-NAME TO PERIOD-BOOK-NAME(PDX)
+                   MOVE CKPT-COPIES TO PERIOD-COPIES(PDX)
+               WHEN CKPT-TYPE-STATUS
+                   ADD 1 TO STATUS-ENTRY-COUNT
+                   SET SDX TO STATUS-ENTRY-COUNT
+                   MOVE CKPT-SALE-STATUS-CODE TO STATUS-CODE-VALUE(SDX)
+                   MOVE CKPT-STATUS-REC-COUNT TO STATUS-REC-COUNT(SDX)
+                   MOVE CKPT-COPIES TO STATUS-COPY-COUNT(SDX)
+               WHEN CKPT-TYPE-COMPLETE
+                   MOVE ZERO TO RESTART-SKIP-COUNT
+                   MOVE ZERO TO TABLE-ENTRY-COUNT
+                   MOVE ZERO TO PERIOD-ENTRY-COUNT
+                   MOVE ZERO TO STATUS-ENTRY-COUNT
+                   MOVE ZERO TO RECORDS-READ-COUNT
+                   MOVE ZERO TO RECORDS-ACCEPTED-COUNT
+                   MOVE ZERO TO COPIES-IN-TOTAL
+                   MOVE ZERO TO REJECTED-CAPACITY-COUNT
+                   MOVE ZERO TO REJECTED-PERIOD-COUNT
+                   MOVE ZERO TO MASTER-REJECTED-COUNT
+                   MOVE ZERO TO PHYSICAL-READ-COUNT
+           END-EVALUATE.
+
+       WRITE-CHECKPOINT-INTERVAL-PARA.
+           DIVIDE RECORDS-READ-COUNT BY CHECKPOINT-INTERVAL
+               GIVING CKPT-DIVIDE-QUOTIENT
+               REMAINDER CKPT-DIVIDE-REMAINDER
+           IF CKPT-DIVIDE-REMAINDER = 0
+               PERFORM WRITE-CHECKPOINT-SNAPSHOT-PARA
+           END-IF.
+
+      *    Rewrites the whole checkpoint dataset every interval, same
+      *    as a mainframe checkpoint/restart dataset - LINE SEQUENTIAL
+      *    has no REWRITE, so the snapshot is a fresh OUTPUT each time.
+       WRITE-CHECKPOINT-SNAPSHOT-PARA.
+           OPEN OUTPUT BOOKCKPT
+
+           MOVE SPACES TO CHECKPOINT-RECORD
+           SET CKPT-TYPE-CONTROL TO TRUE
+           MOVE RECORDS-READ-COUNT TO CKPT-RECORDS-READ
+           MOVE RECORDS-ACCEPTED-COUNT TO CKPT-RECORDS-ACCEPTED
+           MOVE COPIES-IN-TOTAL TO CKPT-COPIES-IN
+           MOVE REJECTED-CAPACITY-COUNT TO CKPT-REJECTED-CAP
+           MOVE REJECTED-PERIOD-COUNT TO CKPT-REJECTED-PERIOD
+           MOVE MASTER-REJECTED-COUNT TO CKPT-MASTER-REJECTED
+           WRITE CHECKPOINT-RECORD
+
+           PERFORM VARYING IDX FROM 1 BY 1
+                   UNTIL IDX > TABLE-ENTRY-COUNT
+               MOVE SPACES TO CHECKPOINT-RECORD
+               SET CKPT-TYPE-BOOK TO TRUE
+               MOVE ENTRY-BOOK-NUMBER(IDX) TO CKPT-BOOK-NUMBER
+               MOVE ENTRY-BOOK-NAME(IDX) TO CKPT-BOOK-NAME
+               MOVE ENTRY-COPIES(IDX) TO CKPT-COPIES
+               WRITE CHECKPOINT-RECORD
+           END-PERFORM
+
+           PERFORM VARYING PDX FROM 1 BY 1
+                   UNTIL PDX > PERIOD-ENTRY-COUNT
+               MOVE SPACES TO CHECKPOINT-RECORD
+               SET CKPT-TYPE-PERIOD TO TRUE
+               MOVE PERIOD-CODE(PDX) TO CKPT-PERIOD-CODE
+               MOVE PERIOD-BOOK-NUMBER(PDX) TO CKPT-BOOK-NUMBER
+               MOVE PERIOD-BOOK-NAME(PDX) TO CKPT-BOOK-NAME
+               MOVE PERIOD-COPIES(PDX) TO CKPT-COPIES
+               WRITE CHECKPOINT-RECORD
+           END-PERFORM
+
+           PERFORM VARYING SDX FROM 1 BY 1
+                   UNTIL SDX > STATUS-ENTRY-COUNT
+               MOVE SPACES TO CHECKPOINT-RECORD
+               SET CKPT-TYPE-STATUS TO TRUE
+               MOVE STATUS-CODE-VALUE(SDX) TO CKPT-SALE-STATUS-CODE
+               MOVE STATUS-REC-COUNT(SDX) TO CKPT-STATUS-REC-COUNT
+               MOVE STATUS-COPY-COUNT(SDX) TO CKPT-COPIES
+               WRITE CHECKPOINT-RECORD
+           END-PERFORM
+
+           CLOSE BOOKCKPT.
+
+       WRITE-CHECKPOINT-COMPLETE-PARA.
+           OPEN OUTPUT BOOKCKPT
+           MOVE SPACES TO CHECKPOINT-RECORD
+           SET CKPT-TYPE-COMPLETE TO TRUE
+           WRITE CHECKPOINT-RECORD
+           CLOSE BOOKCKPT.
+
+       CLASSIFY-STATUS-PARA.
+           SET NOT-MATCHED TO TRUE
+           PERFORM VARYING SDX FROM 1 BY 1
+                   UNTIL SDX > STATUS-ENTRY-COUNT
+               IF STATUS-CODE-VALUE(SDX) = SALE-STATUS
+                   ADD 1 TO STATUS-REC-COUNT(SDX)
+                   ADD COPIES-SOLD TO STATUS-COPY-COUNT(SDX)
+                   SET MATCHED TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF NOT MATCHED
+               IF STATUS-ENTRY-COUNT >= 20
+                   PERFORM LOG-STATUS-CAPACITY-EXCEEDED-PARA
+               ELSE
+                   ADD 1 TO STATUS-ENTRY-COUNT
+                   SET SDX TO STATUS-ENTRY-COUNT
+                   MOVE SALE-STATUS TO STATUS-CODE-VALUE(SDX)
+                   MOVE 1 TO STATUS-REC-COUNT(SDX)
+                   MOVE COPIES-SOLD TO STATUS-COPY-COUNT(SDX)
+               END-IF
+           END-IF.
+
+       LOG-STATUS-CAPACITY-EXCEEDED-PARA.
+           ADD 1 TO REJECTED-STATUS-COUNT
+           DISPLAY 'STATUS-TABLE FULL - SALE-STATUS=' SALE-STATUS
+               ' NOT TALLIED'
+           MOVE SPACES TO AUDIT-LINE
+           STRING 'STATUS-TABLE FULL - SALE-STATUS=' SALE-STATUS
+               ' NOT TALLIED AT RECORD COUNT=' RECORDS-READ-COUNT
+               INTO AUDIT-LINE
+           WRITE AUDIT-RECORD FROM AUDIT-LINE.
+
+       BALANCE-PARA.
+           MOVE ZERO TO COPIES-OUT-TOTAL
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > TABLE-ENTRY-COUNT
+               ADD ENTRY-COPIES(IDX) TO COPIES-OUT-TOTAL
+           END-PERFORM
+
+           DISPLAY ' '
+           DISPLAY 'CONTROL TOTAL RECONCILIATION'
+           DISPLAY '----------------------------------------'
+           DISPLAY 'RECORDS READ .............. ' RECORDS-READ-COUNT
+           DISPLAY 'RECORDS ACCEPTED .......... '
+               RECORDS-ACCEPTED-COUNT
+           DISPLAY 'DISTINCT TITLES IN TABLE ... ' TABLE-ENTRY-COUNT
+           DISPLAY 'TITLES DROPPED - NO ROOM ... '
+               REJECTED-CAPACITY-COUNT
+           DISPLAY 'PERIOD ENTRIES DROPPED - NO ROOM '
+               REJECTED-PERIOD-COUNT
+           DISPLAY 'SLICE ENTRIES DROPPED - NO ROOM . '
+               REJECTED-SLICE-COUNT
+           DISPLAY 'MASTER ENTRIES DROPPED - NO ROOM  '
+               REJECTED-MASTER-LOAD-COUNT
+           DISPLAY 'STATUS CODES DROPPED - NO ROOM .. '
+               REJECTED-STATUS-COUNT
+           DISPLAY 'DISTINCT PERIODS DROPPED - NO ROOM '
+               REJECTED-DISTINCT-PERIOD-COUNT
+           DISPLAY 'DISTINCT QUARTERS DROPPED - NO ROOM '
+               REJECTED-DISTINCT-QUARTER-COUNT
+           DISPLAY 'COPIES SOLD - RECORDS IN ... ' COPIES-IN-TOTAL
+           DISPLAY 'COPIES SOLD - TABLE OUT .... ' COPIES-OUT-TOTAL
+           IF COPIES-IN-TOTAL = COPIES-OUT-TOTAL
+               DISPLAY 'RECONCILIATION: IN BALANCE'
+           ELSE
+               DISPLAY 'RECONCILIATION: *** OUT OF BALANCE ***'
+           END-IF.
+
+       STATUS-BREAKDOWN-PARA.
+           DISPLAY ' '
+           DISPLAY 'SALE-STATUS BREAKDOWN'
+           DISPLAY '----------------------------------------'
+           PERFORM VARYING SDX FROM 1 BY 1
+                   UNTIL SDX > STATUS-ENTRY-COUNT
+               IF STATUS-CODE-VALUE(SDX) = 'N'
+                   DISPLAY 'STATUS ' STATUS-CODE-VALUE(SDX)
+                       ' (PASSED STATUS FILTER) - RECORDS: '
+                       STATUS-REC-COUNT(SDX) ' COPIES: '
+                       STATUS-COPY-COUNT(SDX)
+               ELSE
+                   DISPLAY 'STATUS ' STATUS-CODE-VALUE(SDX)
+                       ' (EXCLUDED) - RECORDS: '
+                       STATUS-REC-COUNT(SDX) ' COPIES: '
+                       STATUS-COPY-COUNT(SDX)
+               END-IF
+           END-PERFORM
+
+      *    A 'N' status code only means a record passed the status
+      *    filter - it can still be turned away by master validation
+      *    or a full BOOK-TABLE before it ever reaches the table.  This
+      *    breaks that count down further so it reconciles against
+      *    RECORDS-ACCEPTED-COUNT in the balance above.
+           DISPLAY ' '
+           DISPLAY 'DISPOSITION OF STATUS ''N'' RECORDS'
+           DISPLAY '----------------------------------------'
+           DISPLAY 'REJECTED - NOT ON MASTER FILE .. '
+               MASTER-REJECTED-COUNT
+           DISPLAY 'REJECTED - BOOK-TABLE FULL ..... '
+               REJECTED-CAPACITY-COUNT
+           DISPLAY 'ACCEPTED INTO BOOK-TABLE ........ '
+               RECORDS-ACCEPTED-COUNT.
+
+       WRITE-REPORT-FILE-PARA.
+           OPEN OUTPUT BOOKRPT
+
+           MOVE SPACES TO REPORT-LINE
+           STRING 'TOP SELLING BOOKS REPORT - RUN DATE: ' RUN-DATE
+               INTO REPORT-LINE
+           WRITE REPORT-RECORD FROM REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING 'LIFETIME RANKING - ALL ' TABLE-ENTRY-COUNT
+               ' TITLES'
+               INTO REPORT-LINE
+           WRITE REPORT-RECORD FROM REPORT-LINE
+
+           MOVE 'RANK  BOOK-NO  TITLE                 COPIES SOLD'
+               TO REPORT-LINE
+           WRITE REPORT-RECORD FROM REPORT-LINE
+
+           PERFORM VARYING IDX FROM 1 BY 1
+                   UNTIL IDX > TABLE-ENTRY-COUNT
+               MOVE IDX TO RANK-DISPLAY
+               MOVE ENTRY-COPIES(IDX) TO COPIES-DISPLAY
+               MOVE SPACES TO REPORT-LINE
+               STRING RANK-DISPLAY '  ' ENTRY-BOOK-NUMBER(IDX)
+                   '    ' ENTRY-BOOK-NAME(IDX) '  ' COPIES-DISPLAY
+                   INTO REPORT-LINE
+               WRITE REPORT-RECORD FROM REPORT-LINE
+           END-PERFORM
+
+           MOVE COPIES-OUT-TOTAL TO COPIES-DISPLAY
+           MOVE SPACES TO REPORT-LINE
+           STRING 'GRAND TOTAL COPIES SOLD: ' COPIES-DISPLAY
+               INTO REPORT-LINE
+           WRITE REPORT-RECORD FROM REPORT-LINE
+
+           CLOSE BOOKRPT.
+
+       WRITE-EXTRACT-FILE-PARA.
+           OPEN OUTPUT BOOKEXTR
+           MOVE 'BOOK-NUMBER,BOOK-NAME,COPIES-SOLD' TO EXTRACT-LINE
+           WRITE EXTRACT-RECORD FROM EXTRACT-LINE
+
+           PERFORM VARYING IDX FROM 1 BY 1
+                   UNTIL IDX > TABLE-ENTRY-COUNT
+               MOVE SPACES TO EXTRACT-LINE
+               STRING ENTRY-BOOK-NUMBER(IDX) ',"'
+                   FUNCTION TRIM(ENTRY-BOOK-NAME(IDX)) '",'
+                   ENTRY-COPIES(IDX)
+                   INTO EXTRACT-LINE
+               WRITE EXTRACT-RECORD FROM EXTRACT-LINE
+           END-PERFORM
+           CLOSE BOOKEXTR.
+
+       BUILD-DISTINCT-PERIOD-TABLE-PARA.
+           MOVE ZERO TO DISTINCT-PERIOD-COUNT
+           PERFORM VARYING PDX FROM 1 BY 1
+                   UNTIL PDX > PERIOD-ENTRY-COUNT
+               SET NOT-MATCHED TO TRUE
+               PERFORM VARYING DPX FROM 1 BY 1
+                       UNTIL DPX > DISTINCT-PERIOD-COUNT
+                   IF DISTINCT-PERIOD-CODE(DPX) = PERIOD-CODE(PDX)
+                       SET MATCHED TO TRUE
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+               IF NOT MATCHED
+                   IF DISTINCT-PERIOD-COUNT >= 100
+                       PERFORM
+                           LOG-DISTINCT-PERIOD-CAPACITY-EXCEEDED-PARA
+                   ELSE
+                       ADD 1 TO DISTINCT-PERIOD-COUNT
+                       SET DPX TO DISTINCT-PERIOD-COUNT
+                       MOVE PERIOD-CODE(PDX)
+                           TO DISTINCT-PERIOD-CODE(DPX)
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > DISTINCT-PERIOD-COUNT
+               COMPUTE START-J = I + 1
+               PERFORM VARYING J FROM START-J BY 1
+                       UNTIL J > DISTINCT-PERIOD-COUNT
+                   IF DISTINCT-PERIOD-CODE(J) < DISTINCT-PERIOD-CODE(I)
+                       MOVE DISTINCT-PERIOD-CODE(I) TO TEMP-PERIOD-CODE
+                       MOVE DISTINCT-PERIOD-CODE(J)
+                           TO DISTINCT-PERIOD-CODE(I)
+                       MOVE TEMP-PERIOD-CODE
+                           TO DISTINCT-PERIOD-CODE(J)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       LOG-DISTINCT-PERIOD-CAPACITY-EXCEEDED-PARA.
+           ADD 1 TO REJECTED-DISTINCT-PERIOD-COUNT
+           DISPLAY 'DISTINCT-PERIOD-TABLE FULL - PERIOD='
+               PERIOD-CODE(PDX) ' DROPPED FROM MONTHLY SECTIONS'
+           MOVE SPACES TO AUDIT-LINE
+           STRING 'DISTINCT-PERIOD-TABLE FULL - PERIOD='
+               PERIOD-CODE(PDX)
+               ' DROPPED AT RECORD COUNT=' RECORDS-READ-COUNT
+               INTO AUDIT-LINE
+           WRITE AUDIT-RECORD FROM AUDIT-LINE.
+
+       DISPLAY-MONTHLY-SECTIONS-PARA.
+           PERFORM VARYING DPX FROM 1 BY 1
+                   UNTIL DPX > DISTINCT-PERIOD-COUNT
+               PERFORM BUILD-MONTH-SLICE-PARA
+               PERFORM SORT-WORK-SLICE-TABLE
+               DISPLAY ' '
+               DISPLAY 'TOP SELLERS FOR PERIOD (YYYYMM): '
+                   DISTINCT-PERIOD-CODE(DPX)
+               DISPLAY '----------------------------------------'
+               PERFORM DISPLAY-WORK-SLICE-PARA
+           END-PERFORM.
+
+       BUILD-MONTH-SLICE-PARA.
+           MOVE ZERO TO WORK-SLICE-COUNT
+           PERFORM VARYING PDX FROM 1 BY 1
+                   UNTIL PDX > PERIOD-ENTRY-COUNT
+               IF PERIOD-CODE(PDX) = DISTINCT-PERIOD-CODE(DPX)
+                   IF WORK-SLICE-COUNT >= MAX-WORK-SLICE-ENTRIES
+                       PERFORM LOG-SLICE-CAPACITY-EXCEEDED-PARA
+                   ELSE
+                       ADD 1 TO WORK-SLICE-COUNT
+                       SET WDX TO WORK-SLICE-COUNT
+                       MOVE PERIOD-BOOK-NUMBER(PDX)
+                           TO SLICE-BOOK-NUMBER(WDX)
+                       MOVE PERIOD-BOOK-NAME(PDX)
+                           TO SLICE-BOOK-NAME(WDX)
+                       MOVE PERIOD-COPIES(PDX) TO SLICE-COPIES(WDX)
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       LOG-SLICE-CAPACITY-EXCEEDED-PARA.
+           ADD 1 TO REJECTED-SLICE-COUNT
+           DISPLAY 'WORK-SLICE-TABLE FULL - TITLE DROPPED FROM '
+               'PERIOD/QUARTER RANKING'
+           MOVE SPACES TO AUDIT-LINE
+           STRING 'WORK-SLICE-TABLE FULL - TITLE DROPPED FROM '
+               'PERIOD/QUARTER RANKING AT RECORD COUNT='
+               RECORDS-READ-COUNT
+               INTO AUDIT-LINE
+           WRITE AUDIT-RECORD FROM AUDIT-LINE.
+
+       BUILD-QUARTER-TABLE-PARA.
+           MOVE ZERO TO QUARTER-ENTRY-COUNT
+           PERFORM VARYING PDX FROM 1 BY 1
+                   UNTIL PDX > PERIOD-ENTRY-COUNT
+               PERFORM DERIVE-QUARTER-CODE-PARA
+               SET NOT-MATCHED TO TRUE
+               PERFORM VARYING QDX FROM 1 BY 1
+                       UNTIL QDX > QUARTER-ENTRY-COUNT
+                   IF QUARTER-CODE(QDX) = CURRENT-QUARTER-CODE
+                           AND QUARTER-BOOK-NUMBER(QDX) =
+                               PERIOD-BOOK-NUMBER(PDX)
+                       ADD PERIOD-COPIES(PDX) TO QUARTER-COPIES(QDX)
+                       SET MATCHED TO TRUE
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+               IF NOT MATCHED
+                   IF QUARTER-ENTRY-COUNT >= MAX-QUARTER-ENTRIES
+                       PERFORM LOG-QUARTER-CAPACITY-EXCEEDED-PARA
+                   ELSE
+                       ADD 1 TO QUARTER-ENTRY-COUNT
+                       SET QDX TO QUARTER-ENTRY-COUNT
+                       MOVE CURRENT-QUARTER-CODE TO QUARTER-CODE(QDX)
+                       MOVE PERIOD-BOOK-NUMBER(PDX)
+                           TO QUARTER-BOOK-NUMBER(QDX)
+                       MOVE PERIOD-BOOK-NAME(PDX)
+                           TO QUARTER-BOOK-NAME(QDX)
+                       MOVE PERIOD-COPIES(PDX) TO QUARTER-COPIES(QDX)
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       LOG-QUARTER-CAPACITY-EXCEEDED-PARA.
+           ADD 1 TO REJECTED-QUARTER-COUNT
+           DISPLAY 'QUARTER-TABLE FULL - BOOK-NUMBER='
+               PERIOD-BOOK-NUMBER(PDX) ' QUARTER=' CURRENT-QUARTER-CODE
+               ' DROPPED'
+           MOVE SPACES TO AUDIT-LINE
+           STRING 'QUARTER-TABLE FULL - BOOK-NUMBER='
+               PERIOD-BOOK-NUMBER(PDX) ' QUARTER=' CURRENT-QUARTER-CODE
+               ' DROPPED AT RECORD COUNT=' RECORDS-READ-COUNT
+               INTO AUDIT-LINE
+           WRITE AUDIT-RECORD FROM AUDIT-LINE.
+
+       DERIVE-QUARTER-CODE-PARA.
+           MOVE PERIOD-CODE(PDX)(1:4) TO CURRENT-YEAR
+           MOVE PERIOD-CODE(PDX)(5:2) TO CURRENT-MONTH
+           DIVIDE CURRENT-MONTH BY 3 GIVING QTR-DIVIDE-QUOTIENT
+               REMAINDER QTR-DIVIDE-REMAINDER
+           IF QTR-DIVIDE-REMAINDER = 0
+               COMPUTE CURRENT-QTR-DIGIT = QTR-DIVIDE-QUOTIENT
+           ELSE
+               COMPUTE CURRENT-QTR-DIGIT = QTR-DIVIDE-QUOTIENT + 1
+           END-IF
+           MOVE SPACES TO CURRENT-QUARTER-CODE
+           STRING CURRENT-YEAR 'Q' CURRENT-QTR-DIGIT
+               INTO CURRENT-QUARTER-CODE.
+
+       DISPLAY-QUARTERLY-SECTIONS-PARA.
+           MOVE ZERO TO DISTINCT-QUARTER-COUNT
+           PERFORM VARYING QDX FROM 1 BY 1
+                   UNTIL QDX > QUARTER-ENTRY-COUNT
+               SET NOT-MATCHED TO TRUE
+               PERFORM VARYING DQX FROM 1 BY 1
+                       UNTIL DQX > DISTINCT-QUARTER-COUNT
+                   IF DISTINCT-QUARTER-CODE(DQX) = QUARTER-CODE(QDX)
+                       SET MATCHED TO TRUE
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+               IF NOT MATCHED
+                   IF DISTINCT-QUARTER-COUNT >= 50
+                       PERFORM
+                           LOG-DISTINCT-QUARTER-CAPACITY-EXCEEDED-PARA
+                   ELSE
+                       ADD 1 TO DISTINCT-QUARTER-COUNT
+                       SET DQX TO DISTINCT-QUARTER-COUNT
+                       MOVE QUARTER-CODE(QDX)
+                           TO DISTINCT-QUARTER-CODE(DQX)
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           PERFORM VARYING DQX FROM 1 BY 1
+                   UNTIL DQX > DISTINCT-QUARTER-COUNT
+               PERFORM BUILD-QUARTER-SLICE-PARA
+               PERFORM SORT-WORK-SLICE-TABLE
+               DISPLAY ' '
+               DISPLAY 'TOP SELLERS FOR QUARTER: '
+                   DISTINCT-QUARTER-CODE(DQX)
+               DISPLAY '----------------------------------------'
+               PERFORM DISPLAY-WORK-SLICE-PARA
+           END-PERFORM.
+
+       LOG-DISTINCT-QUARTER-CAPACITY-EXCEEDED-PARA.
+           ADD 1 TO REJECTED-DISTINCT-QUARTER-COUNT
+           DISPLAY 'DISTINCT-QUARTER-TABLE FULL - QUARTER='
+               QUARTER-CODE(QDX) ' DROPPED FROM QUARTERLY SECTIONS'
+           MOVE SPACES TO AUDIT-LINE
+           STRING 'DISTINCT-QUARTER-TABLE FULL - QUARTER='
+               QUARTER-CODE(QDX) ' DROPPED AT RECORD COUNT='
+               RECORDS-READ-COUNT
+               INTO AUDIT-LINE
+           WRITE AUDIT-RECORD FROM AUDIT-LINE.
+
+       BUILD-QUARTER-SLICE-PARA.
+           MOVE ZERO TO WORK-SLICE-COUNT
+           PERFORM VARYING QDX FROM 1 BY 1
+                   UNTIL QDX > QUARTER-ENTRY-COUNT
+               IF QUARTER-CODE(QDX) = DISTINCT-QUARTER-CODE(DQX)
+                   IF WORK-SLICE-COUNT >= MAX-WORK-SLICE-ENTRIES
+                       PERFORM LOG-SLICE-CAPACITY-EXCEEDED-PARA
+                   ELSE
+                       ADD 1 TO WORK-SLICE-COUNT
+                       SET WDX TO WORK-SLICE-COUNT
+                       MOVE QUARTER-BOOK-NUMBER(QDX)
+                           TO SLICE-BOOK-NUMBER(WDX)
+                       MOVE QUARTER-BOOK-NAME(QDX)
+                           TO SLICE-BOOK-NAME(WDX)
+                       MOVE QUARTER-COPIES(QDX) TO SLICE-COPIES(WDX)
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       DISPLAY-WORK-SLICE-PARA.
+           PERFORM VARYING WDX FROM 1 BY 1
+                   UNTIL WDX > TOP-N-COUNT OR WDX > WORK-SLICE-COUNT
+               MOVE WDX TO RANK-DISPLAY
+               DISPLAY RANK-DISPLAY " | " SLICE-BOOK-NUMBER(WDX) " | "
+                       FUNCTION TRIM(SLICE-BOOK-NAME(WDX)) " | "
+                       "Copies Sold: " SLICE-COPIES(WDX)
+           END-PERFORM.
